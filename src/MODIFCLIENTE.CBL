@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODIFCLIENTE.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF     PIC XX.
+           77 TECLA    PIC X(01).
+           77 ESCAP    PIC 99.
+           77 CAMPO    PIC 9 VALUE 0.
+           77 MSG      PIC 9 VALUE 0.
+           77 TELN     PIC X(12).
+           77 DIRN     PIC X(30).
+       LINKAGE SECTION.
+           01 DNIACT   PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           MOVE DNIACT TO DNI.
+           OPEN I-O CLIENTESFILE.
+           READ CLIENTESFILE
+                KEY IS DNI
+                INVALID KEY MOVE 1 TO MSG
+           END-READ.
+           IF MSG = 1
+               GO TO PANTALLA76
+           END-IF.
+           MOVE TEL TO TELN.
+           MOVE DIR TO DIRN.
+       PANTALLA75.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Modificacion de datos de cliente"
+	        LINE 3 COLUMN 22 UNDERLINE.
+           DISPLAY "DNI: " DNI LINE 6 COLUMN 20.
+           DISPLAY "Nombre: " NOMBAPE LINE 7 COLUMN 20.
+           DISPLAY "Telefono: " LINE 9 COLUMN 20.
+           DISPLAY "Direccion: " LINE 11 COLUMN 20.
+           DISPLAY "Enter - Confirmar    F1 - Cancelar"
+                LINE 22 COLUMN 20.
+       REPEAT75.
+           IF CAMPO = 0
+               ACCEPT TELN LINE 9 COLUMN 31
+           ELSE
+             IF CAMPO = 1
+               ACCEPT DIRN LINE 11 COLUMN 32
+             END-IF
+           END-IF.
+
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               CLOSE CLIENTESFILE
+               EXIT PROGRAM
+           ELSE
+             IF ESCAP = 13
+               GO TO ACTUALIZAR75
+             ELSE
+               IF ESCAP = 9
+                 ADD 1 TO CAMPO GIVING CAMPO
+                 COMPUTE CAMPO = FUNCTION MOD (CAMPO, 2)
+               END-IF
+               GO TO REPEAT75
+             END-IF
+           END-IF.
+
+       ACTUALIZAR75.
+           MOVE TELN TO TEL.
+           MOVE DIRN TO DIR.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+       PANTALLA77.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Modificacion de datos de cliente"
+	        LINE 3 COLUMN 22 UNDERLINE.
+           DISPLAY "Los datos se han actualizado correctamente"
+                LINE 9 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+           GO TO REPEATX.
+
+       PANTALLA76.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Modificacion de datos de cliente"
+	        LINE 3 COLUMN 22 UNDERLINE.
+           DISPLAY "No existe ningun cliente con ese DNI"
+                LINE 9 COLUMN 18.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+           CLOSE CLIENTESFILE.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATX
+           END-IF.
+
+       END PROGRAM MODIFCLIENTE.
