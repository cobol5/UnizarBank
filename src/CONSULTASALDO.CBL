@@ -1,66 +1,206 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSULTASALDO.
-	   
-       AUTHOR. J Tello y S Josa
-	   
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-	   
-       FILE-CONTROL.
-	   SELECT CLIENTESFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS DNI
-           FILE STATUS IS FSCF.
-       DATA DIVISION.
-       FILE SECTION.
-	       FD CLIENTESFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "CLIENTES.DAT".
-               01 CLIENTESREC.
-                 02 DNI      PIC X(9).
-                 02 NOMBAPE  PIC X(40).
-                 02 TEL      PIC X(12).
-                 02 DIR      PIC X(30).
-                 02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
-                 02 BLOQUEADA PIC X(1). *> Y o N
-                 02 CLAVE    PIC X(15).
-		
-       WORKING-STORAGE SECTION.
-        77 FSCF   	PIC XX.
-	77 EOF 		PIC X VALUE "N".
-	77 TECLA        PIC X(01).
-	77 ESCAP        PIC 99.
-	77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
-       LINKAGE SECTION.
-        01 DNIACT   PIC X(9).
-       PROCEDURE DIVISION USING DNIACT.
-       MAIN-PARA.
-	   OPEN INPUT CLIENTESFILE.
-	   MOVE DNIACT TO DNI.
-	   START CLIENTESFILE
-	        KEY = DNI
-	   END-START
-           READ CLIENTESFILE NEXT
-                AT END MOVE "Y" TO EOF
-           END-READ
-	   DISPLAY ' ' ERASE LINE 1 COLUMN 1.
-	   CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Consulta de saldo" 
-	        LINE 5 COLUMN 30 UNDERLINE.
-           DISPLAY "El saldo de tu cuenta " CUENTA " es: " 
-                LINE 7 COLUMN 20.
-           MOVE SALDO TO SALDOFORMA.
-           DISPLAY SALDOFORMA "E" LINE 8 COLUMN 27.
-           DISPLAY "Enter - Aceptar" 
-                LINE 17 COLUMN 31.
-           CLOSE CLIENTESFILE. 
-           REPEATX.
-                ACCEPT TECLA WITH AUTO PROMPT " ".
-                ACCEPT ESCAP FROM ESCAPE KEY
-                    IF ESCAP <> 13
-                        GO TO REPEATX
-                    END-IF          
-	END PROGRAM CONSULTASALDO.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTASALDO.
+
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+       DATA DIVISION.
+       FILE SECTION.
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+               FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+        77 FSCF   	PIC XX.
+	77 FSCT		PIC XX.
+	77 EOF 		PIC X VALUE "N".
+	77 TECLA        PIC X(01).
+	77 ESCAP        PIC 99.
+	77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+        77 NUMCTAS      PIC 9 VALUE 0.
+        77 IDXCTA       PIC 9.
+        77 CUENTASEL    PIC X(10).
+        77 SALDOSEL     PIC 9999999V99.
+        77 FSERR        PIC XX.
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+        01 DNIACT   PIC X(9).
+       PROCEDURE DIVISION USING DNIACT.
+       MAIN-PARA.
+	   OPEN INPUT CLIENTESFILE.
+	   IF FSCF NOT = "00"
+	       MOVE FSCF TO FSERR
+	       GO TO ERRORFICHERO
+	   END-IF.
+	   MOVE DNIACT TO DNI.
+           READ CLIENTESFILE
+                KEY IS DNI
+           END-READ.
+           IF FSCF NOT = "00"
+               MOVE FSCF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CLIENTESFILE.
+           IF BLOQUEADA = "Y"
+               GO TO PANTALLABLQ
+           END-IF.
+
+           OPEN INPUT CUENTASFILE.
+           IF FSCT NOT = "00"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+           MOVE "N" TO EOF.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF FSCT NOT = "00" AND FSCT NOT = "10"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTASEL
+               MOVE SALDOTAB(1) TO SALDOSEL
+               GO TO PANTALLA60
+           END-IF.
+       PANTALLA58.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de saldo"
+	        LINE 5 COLUMN 30 UNDERLINE.
+           DISPLAY "Seleccione una cuenta:"
+                LINE 7 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALDOFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALDOFORMA "E"
+                LINE (8 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (9 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA58
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTASEL.
+           MOVE SALDOTAB(IDXCTA) TO SALDOSEL.
+       PANTALLA60.
+	   DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de saldo"
+	        LINE 5 COLUMN 30 UNDERLINE.
+           DISPLAY "El saldo de tu cuenta " CUENTASEL " es: "
+                LINE 7 COLUMN 20.
+           MOVE SALDOSEL TO SALDOFORMA.
+           DISPLAY SALDOFORMA "E" LINE 8 COLUMN 27.
+           DISPLAY "Enter - Aceptar"
+                LINE 17 COLUMN 31.
+           REPEATX.
+                ACCEPT TECLA WITH AUTO PROMPT " ".
+                ACCEPT ESCAP FROM ESCAPE KEY
+                    IF ESCAP <> 13
+                        GO TO REPEATX
+                    END-IF.
+                EXIT PROGRAM.
+
+       PANTALLABLQ.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de saldo"
+	        LINE 5 COLUMN 30 UNDERLINE.
+           DISPLAY "La tarjeta de este cliente esta bloqueada"
+                LINE 9 COLUMN 15.
+           DISPLAY "Enter - Aceptar"
+                LINE 17 COLUMN 31.
+       REPEATBLQ.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATBLQ
+           END-IF.
+           EXIT PROGRAM.
+
+       ERRORFICHERO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de saldo"
+	        LINE 5 COLUMN 30 UNDERLINE.
+           DISPLAY "Error de acceso a ficheros. Codigo: " FSERR
+                LINE 9 COLUMN 15.
+           DISPLAY "Avise al departamento de sistemas"
+                LINE 11 COLUMN 18.
+           DISPLAY "Enter - Aceptar"
+                LINE 17 COLUMN 31.
+       REPEATERR.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATERR
+           END-IF.
+           EXIT PROGRAM.
+
+	END PROGRAM CONSULTASALDO.
