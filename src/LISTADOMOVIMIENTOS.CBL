@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADOMOVIMIENTOS.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT SORTFILE ASSIGN TO DISK.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               SD SORTFILE.
+               01 SORTREC.
+                 02 CUENTAMOV-S  PIC X(10).
+                 02 MID-S        PIC 9(9).
+                 02 FECHORA-S    PIC 9999999999.
+                 02 CONCEPTO-S   PIC X(40).
+                 02 CANTIDAD-S   PIC S9999999V99.
+                 02 SALDOCUENTA-S PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSMF        PIC XX.
+           77 EOFSORT     PIC X VALUE "N".
+           77 PRIMERA     PIC X VALUE "Y".
+           77 CUENTAACT   PIC X(10) VALUE SPACES.
+           77 SUBTOTAL    PIC S9999999V99 VALUE 0.
+           77 TOTALGEN    PIC S9999999V99 VALUE 0.
+           77 NUMCUENTAS  PIC 9999 VALUE 0.
+           77 NUMLINEAS   PIC 9999 VALUE 0.
+           77 FECHAFORMA  PIC 99/99/99.
+           77 FECHAINT    PIC 9(6).
+           77 CANTFORMA   PIC -9,999,999.99.
+           77 SALFORMA    PIC Z,ZZZ,ZZ9.99.
+           77 SUBFORMA    PIC -9,999,999.99.
+           77 TOTFORMA    PIC -9,999,999.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "LISTADOMOVIMIENTOS - Listado de movimientos".
+           DISPLAY "=============================================".
+           SORT SORTFILE
+               ON ASCENDING KEY CUENTAMOV-S
+               ON ASCENDING KEY MID-S
+               USING MOVIMIENTOSFILE
+               OUTPUT PROCEDURE IS IMPRIME THRU IMPRIME-FIN.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "Cuentas listadas: " NUMCUENTAS.
+           DISPLAY "Movimientos listados: " NUMLINEAS.
+           MOVE TOTALGEN TO TOTFORMA.
+           DISPLAY "Total general: " TOTFORMA.
+
+       IMPRIME.
+           MOVE "N" TO EOFSORT.
+       IMPRIME-LOOP.
+           RETURN SORTFILE
+               AT END MOVE "Y" TO EOFSORT
+           END-RETURN.
+           IF EOFSORT = "Y"
+               GO TO IMPRIME-FIN
+           END-IF.
+           IF CUENTAMOV-S = CUENTAACT
+               GO TO DETALLE
+           END-IF.
+           IF PRIMERA = "N"
+               MOVE SUBTOTAL TO SUBFORMA
+               DISPLAY "  Subtotal cuenta " CUENTAACT ": " SUBFORMA
+           END-IF.
+           MOVE CUENTAMOV-S TO CUENTAACT.
+           MOVE "N" TO PRIMERA.
+           MOVE 0 TO SUBTOTAL.
+           ADD 1 TO NUMCUENTAS GIVING NUMCUENTAS.
+           DISPLAY " ".
+           DISPLAY "Cuenta " CUENTAMOV-S.
+       DETALLE.
+           MOVE FECHORA-S(5:2) TO FECHAINT(1:2).
+           MOVE FECHORA-S(3:2) TO FECHAINT(3:2).
+           MOVE FECHORA-S(1:2) TO FECHAINT(5:2).
+           MOVE FECHAINT TO FECHAFORMA.
+           MOVE CANTIDAD-S TO CANTFORMA.
+           MOVE SALDOCUENTA-S TO SALFORMA.
+           DISPLAY "  " FECHAFORMA " " CONCEPTO-S " " CANTFORMA " "
+                SALFORMA.
+           ADD CANTIDAD-S TO SUBTOTAL GIVING SUBTOTAL.
+           ADD CANTIDAD-S TO TOTALGEN GIVING TOTALGEN.
+           ADD 1 TO NUMLINEAS GIVING NUMLINEAS.
+           GO TO IMPRIME-LOOP.
+       IMPRIME-FIN.
+           IF PRIMERA = "N"
+               MOVE SUBTOTAL TO SUBFORMA
+               DISPLAY "  Subtotal cuenta " CUENTAACT ": " SUBFORMA
+           END-IF.
+
+       END PROGRAM LISTADOMOVIMIENTOS.
