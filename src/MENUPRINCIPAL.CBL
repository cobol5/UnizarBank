@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRINCIPAL.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF       PIC XX.
+           77 TECLA      PIC X(01).
+           77 ESCAP      PIC 99.
+           77 MSG        PIC 9 VALUE 0.
+           77 DNIACT     PIC X(9).
+           77 CLAVACT    PIC X(15).
+           77 OPCION     PIC 9.
+           77 EXITOCC    PIC X.
+       01 CLIENTESRECM.
+         02 DNI-M      PIC X(9).
+         02 NOMBAPE-M  PIC X(40).
+         02 TEL-M      PIC X(12).
+         02 DIR-M      PIC X(30).
+         02 BLOQUEADA-M PIC X(1).
+         02 CLAVE-M    PIC X(15).
+         02 INTENTOSFALLIDOS-M PIC 9.
+
+       PROCEDURE DIVISION.
+       PANTALLA90.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Identificacion de cliente"
+	        LINE 5 COLUMN 27 UNDERLINE.
+           DISPLAY "DNI: " LINE 10 COLUMN 25.
+           DISPLAY "Clave: " LINE 12 COLUMN 25.
+           DISPLAY "Enter - Continuar    F1 - Salir"
+                LINE 22 COLUMN 22.
+           ACCEPT DNIACT LINE 10 COLUMN 31.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           ACCEPT CLAVACT SECURE LINE 12 COLUMN 33.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O CLIENTESFILE.
+           MOVE DNIACT TO DNI.
+           READ CLIENTESFILE
+                KEY IS DNI
+                INVALID KEY MOVE 1 TO MSG
+           END-READ.
+           IF MSG = 1
+               CLOSE CLIENTESFILE
+               GO TO PANTALLA92
+           END-IF.
+           IF BLOQUEADA = "Y"
+               CLOSE CLIENTESFILE
+               MOVE 2 TO MSG
+               GO TO PANTALLA92
+           END-IF.
+           IF CLAVE <> CLAVACT
+               ADD 1 TO INTENTOSFALLIDOS GIVING INTENTOSFALLIDOS
+               IF INTENTOSFALLIDOS >= 3
+                   MOVE "Y" TO BLOQUEADA
+               END-IF
+               REWRITE CLIENTESREC
+               CLOSE CLIENTESFILE
+               MOVE 3 TO MSG
+               GO TO PANTALLA92
+           END-IF.
+           MOVE 0 TO INTENTOSFALLIDOS.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+
+       PANTALLA91.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Menu principal"
+	        LINE 3 COLUMN 31 UNDERLINE.
+           DISPLAY "1 - Consulta de saldo"
+                LINE 6 COLUMN 25.
+           DISPLAY "2 - Consulta de movimientos"
+                LINE 8 COLUMN 25.
+           DISPLAY "3 - Ingreso de efectivo"
+                LINE 10 COLUMN 25.
+           DISPLAY "4 - Reintegro de efectivo"
+                LINE 12 COLUMN 25.
+           DISPLAY "5 - Transferencia entre cuentas"
+                LINE 14 COLUMN 25.
+           DISPLAY "6 - Cambio de clave"
+                LINE 16 COLUMN 25.
+           DISPLAY "F1 - Salir"
+                LINE 22 COLUMN 25.
+           ACCEPT OPCION LINE 19 COLUMN 30.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF OPCION = 1
+               CALL "CONSULTASALDO" USING DNIACT
+               CANCEL "CONSULTASALDO"
+           ELSE
+             IF OPCION = 2
+               CALL "CONSULTAMOVIMIENTOS" USING DNIACT
+               CANCEL "CONSULTAMOVIMIENTOS"
+             ELSE
+               IF OPCION = 3
+                 CALL "INGRESAREF" USING DNIACT
+                 CANCEL "INGRESAREF"
+               ELSE
+                 IF OPCION = 4
+                   CALL "REINTEGROEFECTIVO" USING DNIACT
+                   CANCEL "REINTEGROEFECTIVO"
+                 ELSE
+                   IF OPCION = 5
+                     CALL "TRANSFERENCIA" USING DNIACT
+                     CANCEL "TRANSFERENCIA"
+                   ELSE
+                     IF OPCION = 6
+                       GO TO LLAMACLAVE
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+           GO TO PANTALLA91.
+
+       LLAMACLAVE.
+           MOVE DNIACT TO DNI-M.
+           OPEN INPUT CLIENTESFILE.
+           MOVE DNIACT TO DNI.
+           READ CLIENTESFILE
+                KEY IS DNI
+           END-READ.
+           MOVE CLIENTESREC TO CLIENTESRECM.
+           CLOSE CLIENTESFILE.
+           CALL "CAMBIARCLAVE" USING CLIENTESRECM, EXITOCC.
+           CANCEL "CAMBIARCLAVE".
+           GO TO PANTALLA91.
+
+       PANTALLA92.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Identificacion de cliente"
+	        LINE 5 COLUMN 27 UNDERLINE.
+           IF MSG = 1
+               DISPLAY "No existe ningun cliente con ese DNI"
+                    LINE 10 COLUMN 18
+           ELSE
+             IF MSG = 2
+               DISPLAY "La tarjeta de este cliente esta bloqueada"
+                    LINE 10 COLUMN 15
+             ELSE
+               DISPLAY "La clave introducida no es correcta"
+                    LINE 10 COLUMN 18
+             END-IF
+           END-IF.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATX
+           END-IF.
+           GO TO PANTALLA90.
+
+       END PROGRAM MENUPRINCIPAL.
