@@ -1,156 +1,472 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. INGRESAREF.
-       AUTHOR. J Tello y S Josa
-	   
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT CLIENTESFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS DNI
-           FILE STATUS IS FSCF.
-
-           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS MID
-           FILE STATUS IS FSMF.
-
-	   DATA DIVISION.
-	   FILE SECTION.
-
-	       FD CLIENTESFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "CLIENTES.DAT".
-               01 CLIENTESREC.
-                 02 DNI      PIC X(9).
-                 02 NOMBAPE  PIC X(40).
-                 02 TEL      PIC X(12).
-                 02 DIR      PIC X(30).
-                 02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
-                 02 BLOQUEADA PIC X(1). *> Y o N
-                 02 CLAVE    PIC X(15).
-                 
-               FD MOVIMIENTOSFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
-                   
-               01 MOVIMIENTOSREC.
-                 02 MID      PIC 9(9).
-                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
-                 02 CUENTAMOV   PIC X(10).
-                 02 CONCEPTO PIC X(40).
-                 02 CANTIDAD PIC S999V99.
-                 02 DESTINO  PIC X(10) VALUE "".
-                 02 SALDOCUENTA    PIC 9999999V99.
-                 
-       WORKING-STORAGE SECTION.
-           77 FSCF      PIC XX.
-           77 FSMF      PIC XX.
-           77 TECLA     PIC X(01).
-           77 ESCAP     PIC 99.
-           77 INGRESO   PIC 999V99.
-           77 TOTALINGR PIC 99999V99.
-           77 EOF       PIC X VALUE "N".
-           77 MIDACT    PIC 9(9).
-           77 FECHAACT  PIC 9(6).
-           77 HORA      PIC 9999. 
-           77 FECHORAACT  PIC 9999999999.
-           77 HORAACT   PIC 9(8).
-           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
-           77 SALDOACT  PIC 9999999V99.
-       LINKAGE SECTION.
-           01 DNIACT    PIC X(9).
-           
-       PROCEDURE DIVISION USING DNIACT.
-           MOVE DNIACT TO DNI.
-           OPEN I-O CLIENTESFILE.
-           START CLIENTESFILE
-	        KEY = DNI
-	   END-START
-	   READ CLIENTESFILE NEXT
-                AT END MOVE "Y" TO EOF
-           END-READ
-           MOVE SALDO TO SALDOACT.
-       DO.
-           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
-	   CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Ingresar efectivo" 
-	        LINE 5 COLUMN 26 UNDERLINE.
-	   MOVE SALDOACT TO SALDOFORMA.
-           DISPLAY "Saldo actual: " SALDOFORMA "E"  
-                LINE 7 COLUMN 20.
-           DISPLAY "Por favor, introduzca los billetes" 
-                LINE 9 COLUMN 20.
-           DISPLAY "Cantidad introducida: ______E" 
-                LINE 11 COLUMN 20.
-           DISPLAY "F1 - Finalizar ingreso efectivo"
-                LINE 19 COLUMN 20.
-           ACCEPT INGRESO LINE 11 COLUMN 42.
-           ACCEPT ESCAP FROM ESCAPE KEY.
-           IF ESCAP = 01
-               GO TO SALIDA 
-           END-IF
-           IF INGRESO <> 0
-                ADD INGRESO TO TOTALINGR GIVING TOTALINGR
-                ADD INGRESO TO SALDOACT GIVING SALDOACT
-           END-IF
-           GO TO DO.
-             
-        SALIDA.
-           ADD TOTALINGR TO SALDO GIVING SALDO.
-           REWRITE CLIENTESREC.
-           CLOSE CLIENTESFILE.
-           OPEN I-O MOVIMIENTOSFILE
-           GO TO LEERMOV.
-        LEERMOV.
-           READ MOVIMIENTOSFILE NEXT RECORD 
-	      AT END MOVE "Y" TO EOF
-	   END-READ
-	   IF EOF = "N"
-	        MOVE MID TO MIDACT
-	        GO TO LEERMOV
-	   ELSE
-	        GO TO SAL
-	   END-IF
-	SAL.
-	   ADD 1 TO MIDACT GIVING MIDACT.
-	   MOVE MIDACT TO MID.
-	   *>CONSEGUIMOS FECHA
-	   ACCEPT FECHAACT FROM DATE.
-	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
-	   ACCEPT HORAACT FROM TIME.
-	   DIVIDE HORAACT BY 10000 GIVING HORA.
-           ADD HORA TO FECHORAACT GIVING FECHORAACT.
-           MOVE FECHORAACT TO FECHORA.
-           MOVE CUENTA TO CUENTAMOV.
-           MOVE "Ingreso" TO CONCEPTO.
-           MOVE TOTALINGR TO CANTIDAD.
-           MOVE "" TO DESTINO.
-           MOVE SALDO TO SALDOCUENTA.
-           WRITE MOVIMIENTOSREC.
-           CLOSE MOVIMIENTOSFILE.     
-           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
-	   CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Ingresar efectivo" 
-	        LINE 5 COLUMN 26 UNDERLINE.
-	   MOVE TOTALINGR TO SALDOFORMA.
-           DISPLAY "Se han ingresado correctamente: " SALDOFORMA "E" 
-                LINE 7 COLUMN 13.
-           MOVE SALDO TO SALDOFORMA.
-           DISPLAY "El saldo resultante es de: " SALDOFORMA "E"  
-                LINE 9 COLUMN 13.
-           DISPLAY "Enter - Aceptar"
-                LINE 18 COLUMN 25.
-        REPEATX.
-           ACCEPT TECLA WITH AUTO PROMPT " ".
-                ACCEPT ESCAP FROM ESCAPE KEY
-                    IF ESCAP <> 13
-                        GO TO REPEATX
-                    END-IF            
-        
-       END PROGRAM INGRESAREF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGRESAREF.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT DENOMINACIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MIDMOV
+           FILE STATUS IS FSDF.
+
+           SELECT NEXTIDFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIPOID
+           FILE STATUS IS FSNI.
+
+           SELECT CHECKPOINTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNICKP
+           FILE STATUS IS FSCK.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               FD DENOMINACIONFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "DENOMINACION.DAT".
+               01 DENOMINACIONREC.
+                 02 MIDMOV   PIC 9(9).
+                 02 BILL50   PIC 999.
+                 02 BILL20   PIC 999.
+                 02 BILL10   PIC 999.
+                 02 BILL5    PIC 999.
+
+               FD NEXTIDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "NEXTID.DAT".
+               01 NEXTIDREC.
+                 02 TIPOID     PIC X(10).
+                 02 SIGUIENTE  PIC 9(9).
+
+               FD CHECKPOINTFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CHECKPOINT.DAT".
+               01 CHECKPOINTREC.
+                 02 DNICKP     PIC X(9).
+                 02 CUENTACKP  PIC X(10).
+                 02 NUM50CKP   PIC 999.
+                 02 NUM20CKP   PIC 999.
+                 02 NUM10CKP   PIC 999.
+                 02 NUM5CKP    PIC 999.
+                 02 TOTALCKP   PIC 99999V99.
+                 02 FECHACKP   PIC 9999999999.
+
+       WORKING-STORAGE SECTION.
+           77 FSCT      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSDF      PIC XX.
+           77 FSNI      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 CAMPO     PIC 9 VALUE 0.
+           77 NUM50     PIC 999 VALUE 0.
+           77 NUM20     PIC 999 VALUE 0.
+           77 NUM10     PIC 999 VALUE 0.
+           77 NUM5      PIC 999 VALUE 0.
+           77 TOTALINGR PIC 99999V99.
+           77 EOF       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 SALDOACT  PIC 9999999V99.
+           77 NUMCTAS   PIC 9 VALUE 0.
+           77 IDXCTA    PIC 9.
+           77 CUENTASEL PIC X(10).
+           77 FSERR     PIC XX.
+           77 FSCK      PIC XX.
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           *> Si quedo un ingreso a medio confirmar de una ejecucion
+           *> anterior interrumpida, lo avisamos antes de seguir.
+           OPEN I-O CHECKPOINTFILE.
+           IF FSCK NOT = "00"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNIACT TO DNICKP.
+           READ CHECKPOINTFILE
+                KEY IS DNICKP
+           END-READ.
+           IF FSCK = "00"
+               GO TO AVISOCKP
+           END-IF.
+           IF FSCK NOT = "23"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+           GO TO INICIO.
+       AVISOCKP.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ingresar efectivo"
+                LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Aviso: ingreso sin finalizar en la cuenta"
+                LINE 8 COLUMN 15.
+           DISPLAY CUENTACKP
+                LINE 9 COLUMN 30.
+           MOVE TOTALCKP TO SALDOFORMA.
+           DISPLAY "Importe: " SALDOFORMA "E  Fecha: " FECHACKP
+                LINE 10 COLUMN 15.
+           DISPLAY "Compruebelo con el departamento de sistemas."
+                LINE 12 COLUMN 12.
+           DISPLAY "Enter - Continuar"
+                LINE 17 COLUMN 29.
+       REPEATCKP.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATCKP
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+       INICIO.
+           OPEN INPUT CUENTASFILE.
+           IF FSCT NOT = "00"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF FSCT NOT = "00" AND FSCT NOT = "10"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTASEL
+               MOVE SALDOTAB(1) TO SALDOACT
+               GO TO DO
+           END-IF.
+       PANTALLA58.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ingresar efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Seleccione una cuenta:"
+                LINE 7 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALDOFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALDOFORMA "E"
+                LINE (8 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (9 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA58
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTASEL.
+           MOVE SALDOTAB(IDXCTA) TO SALDOACT.
+       DO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ingresar efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+	   MOVE SALDOACT TO SALDOFORMA.
+           DISPLAY "Saldo actual: " SALDOFORMA "E"
+                LINE 7 COLUMN 20.
+           DISPLAY "Indique el numero de billetes de cada tipo"
+                LINE 9 COLUMN 15.
+           DISPLAY "Billetes de 50E: ___"
+                LINE 11 COLUMN 20.
+           DISPLAY "Billetes de 20E: ___"
+                LINE 12 COLUMN 20.
+           DISPLAY "Billetes de 10E: ___"
+                LINE 13 COLUMN 20.
+           DISPLAY "Billetes de  5E: ___"
+                LINE 14 COLUMN 20.
+           DISPLAY "Tab - Siguiente campo"
+                LINE 18 COLUMN 20.
+           DISPLAY "Enter - Confirmar ingreso   F1 - Cancelar"
+                LINE 19 COLUMN 20.
+       REPEATDEN.
+           IF CAMPO = 0
+               ACCEPT NUM50 LINE 11 COLUMN 37
+           ELSE
+             IF CAMPO = 1
+               ACCEPT NUM20 LINE 12 COLUMN 37
+             ELSE
+               IF CAMPO = 2
+                 ACCEPT NUM10 LINE 13 COLUMN 37
+               ELSE
+                 IF CAMPO = 3
+                   ACCEPT NUM5 LINE 14 COLUMN 37
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+             IF ESCAP = 13
+               GO TO CALCULAR
+             ELSE
+               IF ESCAP = 9
+                 ADD 1 TO CAMPO GIVING CAMPO
+                 COMPUTE CAMPO = FUNCTION MOD (CAMPO, 4)
+               END-IF
+               GO TO REPEATDEN
+             END-IF
+           END-IF.
+
+       CALCULAR.
+           COMPUTE TOTALINGR = (NUM50 * 50) + (NUM20 * 20)
+                + (NUM10 * 10) + (NUM5 * 5).
+           IF TOTALINGR = 0
+               GO TO DO
+           END-IF.
+           ADD TOTALINGR TO SALDOACT GIVING SALDOACT.
+
+           *> Registramos el ingreso confirmado antes de tocar cuentas
+           *> y movimientos, para poder detectar un corte a mitad de
+           *> la actualizacion.
+           MOVE DNIACT TO DNICKP.
+           MOVE CUENTASEL TO CUENTACKP.
+           MOVE NUM50 TO NUM50CKP.
+           MOVE NUM20 TO NUM20CKP.
+           MOVE NUM10 TO NUM10CKP.
+           MOVE NUM5 TO NUM5CKP.
+           MOVE TOTALINGR TO TOTALCKP.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHACKP.
+           OPEN I-O CHECKPOINTFILE.
+           IF FSCK NOT = "00"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           WRITE CHECKPOINTREC.
+           IF FSCK NOT = "00"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+           GO TO SALIDA.
+
+        SALIDA.
+           OPEN I-O CUENTASFILE.
+           IF FSCT NOT = "00"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE CUENTASEL TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+           END-READ.
+           IF FSCT NOT = "00"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           ADD TOTALINGR TO SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+           IF FSCT NOT = "00"
+               MOVE FSCT TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CUENTASFILE.
+           OPEN I-O MOVIMIENTOSFILE.
+           IF FSMF NOT = "00"
+               MOVE FSMF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+        SAL.
+           *> Obtenemos el siguiente MID del fichero de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE buscando el alto.
+           OPEN I-O NEXTIDFILE.
+           IF FSNI NOT = "00"
+               MOVE FSNI TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           IF FSNI NOT = "00"
+               MOVE FSNI TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           IF FSNI NOT = "00"
+               MOVE FSNI TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE NEXTIDFILE.
+           MOVE MIDACT TO MID.
+	   *>CONSEGUIMOS FECHA
+	   ACCEPT FECHAACT FROM DATE.
+	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+	   ACCEPT HORAACT FROM TIME.
+	   DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTASEL TO CUENTAMOV.
+           MOVE "Ingreso" TO CONCEPTO.
+           MOVE TOTALINGR TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           IF FSMF NOT = "00"
+               MOVE FSMF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE MOVIMIENTOSFILE.
+
+           *> Guardamos el desglose de billetes para el arqueo de caja.
+           OPEN I-O DENOMINACIONFILE.
+           IF FSDF NOT = "00"
+               MOVE FSDF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE MIDACT TO MIDMOV.
+           MOVE NUM50 TO BILL50.
+           MOVE NUM20 TO BILL20.
+           MOVE NUM10 TO BILL10.
+           MOVE NUM5 TO BILL5.
+           WRITE DENOMINACIONREC.
+           IF FSDF NOT = "00"
+               MOVE FSDF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE DENOMINACIONFILE.
+
+           *> Ingreso completado; retiramos el aviso de pendiente.
+           OPEN I-O CHECKPOINTFILE.
+           IF FSCK NOT = "00"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNIACT TO DNICKP.
+           DELETE CHECKPOINTFILE RECORD.
+           IF FSCK NOT = "00"
+               MOVE FSCK TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ingresar efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+	   MOVE TOTALINGR TO SALDOFORMA.
+           DISPLAY "Se han ingresado correctamente: " SALDOFORMA "E"
+                LINE 7 COLUMN 13.
+           MOVE SALDO TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de: " SALDOFORMA "E"
+                LINE 9 COLUMN 13.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+        REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+                ACCEPT ESCAP FROM ESCAPE KEY
+                    IF ESCAP <> 13
+                        GO TO REPEATX
+                    END-IF.
+           EXIT PROGRAM.
+
+       ERRORFICHERO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ingresar efectivo"
+                LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Error de acceso a ficheros. Codigo: " FSERR
+                LINE 9 COLUMN 15.
+           DISPLAY "Avise al departamento de sistemas"
+                LINE 11 COLUMN 18.
+           DISPLAY "Enter - Aceptar"
+                LINE 17 COLUMN 31.
+       REPEATERR.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATERR
+           END-IF.
+           EXIT PROGRAM.
+
+       END PROGRAM INGRESAREF.
