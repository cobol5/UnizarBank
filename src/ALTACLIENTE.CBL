@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTACLIENTE.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+               FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF       PIC XX.
+           77 FSCT       PIC XX.
+           77 TECLA      PIC X(01).
+           77 ESCAP      PIC 99.
+           77 CAMPO      PIC 9 VALUE 0.
+           77 MSG        PIC 9 VALUE 0.
+           77 EOF        PIC X VALUE "N".
+           77 YAEXISTE   PIC X VALUE "N".
+           77 MAXCTA     PIC 9(10) VALUE 0.
+           77 CTAACT     PIC 9(10).
+           77 DNIN       PIC X(9).
+           77 NOMBAPEN   PIC X(40).
+           77 TELN       PIC X(12).
+           77 DIRN       PIC X(30).
+           77 CLAVEN     PIC X(15).
+
+       PROCEDURE DIVISION.
+       PANTALLA70.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Alta de nuevo cliente"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "DNI: " LINE 6 COLUMN 20.
+           DISPLAY "Nombre y apellidos: " LINE 8 COLUMN 20.
+           DISPLAY "Telefono: " LINE 10 COLUMN 20.
+           DISPLAY "Direccion: " LINE 12 COLUMN 20.
+           DISPLAY "Clave inicial: " LINE 14 COLUMN 20.
+           DISPLAY "Enter - Confirmar    F1 - Cancelar"
+                LINE 22 COLUMN 20.
+       REPEAT70.
+           IF CAMPO = 0
+               ACCEPT DNIN LINE 6 COLUMN 26
+           ELSE
+             IF CAMPO = 1
+               ACCEPT NOMBAPEN LINE 8 COLUMN 41
+             ELSE
+               IF CAMPO = 2
+                 ACCEPT TELN LINE 10 COLUMN 31
+               ELSE
+                 IF CAMPO = 3
+                   ACCEPT DIRN LINE 12 COLUMN 32
+                 ELSE
+                   IF CAMPO = 4
+                     ACCEPT CLAVEN SECURE LINE 14 COLUMN 36
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+             IF ESCAP = 13
+               GO TO VALIDAR70
+             ELSE
+               IF ESCAP = 9
+                 ADD 1 TO CAMPO GIVING CAMPO
+                 COMPUTE CAMPO = FUNCTION MOD (CAMPO, 5)
+               END-IF
+               GO TO REPEAT70
+             END-IF
+           END-IF.
+
+       VALIDAR70.
+           IF DNIN = "" OR NOMBAPEN = "" OR CLAVEN = ""
+               MOVE 1 TO MSG
+               GO TO PANTALLA72
+           END-IF.
+
+           MOVE "N" TO YAEXISTE.
+           OPEN INPUT CLIENTESFILE.
+           MOVE DNIN TO DNI.
+           READ CLIENTESFILE
+                KEY IS DNI
+                INVALID KEY MOVE "N" TO YAEXISTE
+                NOT INVALID KEY MOVE "Y" TO YAEXISTE
+           END-READ.
+           CLOSE CLIENTESFILE.
+           IF YAEXISTE = "Y"
+               MOVE 2 TO MSG
+               GO TO PANTALLA72
+           END-IF.
+
+           OPEN I-O CLIENTESFILE.
+           GO TO ALTACLI.
+       PANTALLA72.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Alta de nuevo cliente"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           IF MSG = 1
+               DISPLAY "Debe rellenar DNI, nombre y clave"
+                    LINE 9 COLUMN 20
+           ELSE
+               DISPLAY "Ya existe un cliente con ese DNI"
+                    LINE 9 COLUMN 20
+           END-IF.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+       REPEAT72.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 13
+               GO TO PANTALLA70
+           ELSE
+               GO TO REPEAT72
+           END-IF.
+
+       ALTACLI.
+           MOVE DNIN TO DNI.
+           MOVE NOMBAPEN TO NOMBAPE.
+           MOVE TELN TO TEL.
+           MOVE DIRN TO DIR.
+           MOVE "N" TO BLOQUEADA.
+           MOVE CLAVEN TO CLAVE.
+           MOVE 0 TO INTENTOSFALLIDOS.
+           WRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+
+           *> Generamos el nuevo numero de cuenta a partir del mas
+           *> alto existente en CUENTASFILE.
+           OPEN INPUT CUENTASFILE.
+           MOVE "N" TO EOF.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FINCTAS
+           END-IF.
+           MOVE CUENTA TO CTAACT.
+           IF CTAACT > MAXCTA
+               MOVE CTAACT TO MAXCTA
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+
+           ADD 1 TO MAXCTA GIVING MAXCTA.
+           OPEN I-O CUENTASFILE.
+           MOVE MAXCTA TO CUENTA.
+           MOVE DNIN TO DNITIT.
+           MOVE "C" TO TIPOCUENTA.
+           MOVE 0 TO SALDO.
+           WRITE CUENTASREC.
+           CLOSE CUENTASFILE.
+
+       PANTALLA74.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Alta de nuevo cliente"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "Cliente creado correctamente"
+                LINE 8 COLUMN 23.
+           DISPLAY "Cuenta asignada: " CUENTA
+                LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATX
+           END-IF.
+
+       END PROGRAM ALTACLIENTE.
