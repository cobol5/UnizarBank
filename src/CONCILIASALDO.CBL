@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIASALDO.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSCT        PIC XX.
+           77 FSMF        PIC XX.
+           77 EOFCTA      PIC X VALUE "N".
+           77 EOFMOV      PIC X VALUE "N".
+           77 CUENTACHK   PIC X(10).
+           77 SUMAMOV     PIC S9999999V99 VALUE 0.
+           77 NUMCUENTAS  PIC 9999 VALUE 0.
+           77 NUMEXCEP    PIC 9999 VALUE 0.
+           77 SALDOFORMA  PIC -Z,ZZZ,ZZ9.99.
+           77 SUMAFORMA   PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "CONCILIASALDO - Conciliacion de saldos".
+           DISPLAY "========================================".
+           OPEN INPUT CUENTASFILE.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOFCTA
+           END-READ.
+           IF EOFCTA = "Y"
+               GO TO FINCTAS
+           END-IF.
+           ADD 1 TO NUMCUENTAS GIVING NUMCUENTAS.
+           MOVE CUENTA TO CUENTACHK.
+           MOVE 0 TO SUMAMOV.
+
+           OPEN INPUT MOVIMIENTOSFILE.
+           MOVE "N" TO EOFMOV.
+       SUMARMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOFMOV
+           END-READ.
+           IF EOFMOV = "Y"
+               GO TO FINSUMA
+           END-IF.
+           IF CUENTAMOV = CUENTACHK
+               ADD CANTIDAD TO SUMAMOV GIVING SUMAMOV
+           END-IF.
+           GO TO SUMARMOV.
+       FINSUMA.
+           CLOSE MOVIMIENTOSFILE.
+
+           IF SUMAMOV <> SALDO
+               ADD 1 TO NUMEXCEP GIVING NUMEXCEP
+               MOVE SALDO TO SALDOFORMA
+               MOVE SUMAMOV TO SUMAFORMA
+               DISPLAY "EXCEPCION  Cuenta " CUENTACHK
+                    " Titular " DNITIT
+                    " SaldoCtaFile " SALDOFORMA
+                    " SumaMovimientos " SUMAFORMA
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "Cuentas analizadas: " NUMCUENTAS.
+           DISPLAY "Excepciones encontradas: " NUMEXCEP.
+           IF NUMEXCEP = 0
+               DISPLAY "Todos los saldos concilian correctamente"
+           END-IF.
+
+       END PROGRAM CONCILIASALDO.
