@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFERENCIA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT NEXTIDFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIPOID
+           FILE STATUS IS FSNI.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+               FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               FD NEXTIDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "NEXTID.DAT".
+               01 NEXTIDREC.
+                 02 TIPOID     PIC X(10).
+                 02 SIGUIENTE  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 FSCT      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSNI      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 EOF       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 IMPFORMA     PIC Z,ZZZ,ZZ9.99.
+           77 IMPORTE    PIC 99999V99.
+           77 CUENTADEST PIC X(10).
+           77 NOMBREORIG PIC X(40).
+           77 NOMBREDEST PIC X(40).
+           77 DNIORIG    PIC X(9).
+           77 DNIDEST    PIC X(9).
+           77 MSGTRANS   PIC 9 VALUE 0.
+           77 SALDOORIGFIN PIC 9999999V99.
+           77 NUMCTAS     PIC 9 VALUE 0.
+           77 IDXCTA       PIC 9.
+           77 CUENTASEL    PIC X(10).
+           77 SALDOACT     PIC 9999999V99.
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           MOVE DNIACT TO DNIORIG.
+           MOVE DNIACT TO DNI.
+           OPEN INPUT CLIENTESFILE.
+           READ CLIENTESFILE
+                KEY IS DNI
+           END-READ.
+           MOVE NOMBAPE TO NOMBREORIG.
+           CLOSE CLIENTESFILE.
+
+           OPEN INPUT CUENTASFILE.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTASEL
+               MOVE SALDOTAB(1) TO SALDOACT
+               GO TO PANTALLA40
+           END-IF.
+       PANTALLA38.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Transferencia entre cuentas"
+	        LINE 5 COLUMN 22 UNDERLINE.
+           DISPLAY "Seleccione la cuenta de origen:"
+                LINE 7 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALDOFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALDOFORMA "E"
+                LINE (8 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (9 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA38
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTASEL.
+           MOVE SALDOTAB(IDXCTA) TO SALDOACT.
+       PANTALLA40.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Transferencia entre cuentas"
+	        LINE 5 COLUMN 22 UNDERLINE.
+           DISPLAY "Cuenta destino: __________"
+                LINE 9 COLUMN 20.
+           DISPLAY "Importe a transferir: ______E"
+                LINE 11 COLUMN 20.
+           DISPLAY "F1 - Cancelar"
+                LINE 19 COLUMN 20.
+           ACCEPT CUENTADEST LINE 9 COLUMN 37.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           ACCEPT IMPORTE LINE 11 COLUMN 43.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+
+           IF CUENTADEST = CUENTASEL
+               MOVE 4 TO MSGTRANS
+               GO TO PANTALLA42
+           END-IF.
+
+           IF IMPORTE <= 0 OR IMPORTE > SALDOACT
+               MOVE 3 TO MSGTRANS
+               GO TO PANTALLA42
+           END-IF.
+
+           OPEN I-O CUENTASFILE.
+           MOVE CUENTADEST TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+                INVALID KEY MOVE 1 TO MSGTRANS
+           END-READ.
+           IF MSGTRANS = 1
+               CLOSE CUENTASFILE
+               GO TO PANTALLA42
+           END-IF.
+
+           MOVE DNITIT TO DNI.
+           OPEN INPUT CLIENTESFILE.
+           READ CLIENTESFILE
+                KEY IS DNI
+           END-READ.
+           IF BLOQUEADA = "Y"
+               CLOSE CLIENTESFILE
+               CLOSE CUENTASFILE
+               MOVE 2 TO MSGTRANS
+               GO TO PANTALLA42
+           END-IF.
+           MOVE NOMBAPE TO NOMBREDEST.
+           MOVE DNI TO DNIDEST.
+           CLOSE CLIENTESFILE.
+
+           MOVE CUENTASEL TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+           END-READ.
+           SUBTRACT IMPORTE FROM SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+           MOVE SALDO TO SALDOORIGFIN.
+
+           MOVE CUENTADEST TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+           END-READ.
+           ADD IMPORTE TO SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+           CLOSE CUENTASFILE.
+
+           OPEN I-O MOVIMIENTOSFILE.
+       SAL.
+	   ACCEPT FECHAACT FROM DATE.
+	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+	   ACCEPT HORAACT FROM TIME.
+	   DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+
+           *> Obtenemos el siguiente MID del fichero de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE buscando el mas alto.
+           OPEN I-O NEXTIDFILE.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           CLOSE NEXTIDFILE.
+           MOVE MIDACT TO MID.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTASEL TO CUENTAMOV.
+           STRING "Transferencia a " NOMBREDEST " (" DNIDEST ")"
+                DELIMITED BY SIZE INTO CONCEPTO.
+           COMPUTE CANTIDAD = 0 - IMPORTE.
+           MOVE CUENTADEST TO DESTINO.
+           MOVE SALDOORIGFIN TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+
+           OPEN I-O NEXTIDFILE.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           CLOSE NEXTIDFILE.
+           MOVE MIDACT TO MID.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTADEST TO CUENTAMOV.
+           STRING "Transferencia recibida de " NOMBREORIG
+                " (" DNIORIG ")" DELIMITED BY SIZE INTO CONCEPTO.
+           MOVE IMPORTE TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Transferencia entre cuentas"
+	        LINE 5 COLUMN 22 UNDERLINE.
+           MOVE IMPORTE TO IMPFORMA.
+           DISPLAY "Transferidos " IMPFORMA "E a la cuenta " CUENTADEST
+                LINE 8 COLUMN 13.
+           MOVE SALDOORIGFIN TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de: " SALDOFORMA "E"
+                LINE 10 COLUMN 13.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+           GO TO REPEATX.
+
+       PANTALLA42.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Transferencia entre cuentas"
+	        LINE 5 COLUMN 22 UNDERLINE.
+           IF MSGTRANS = 1
+               DISPLAY "La cuenta destino indicada no existe"
+                    LINE 9 COLUMN 18
+           ELSE
+             IF MSGTRANS = 2
+               DISPLAY "La cuenta destino esta bloqueada"
+                    LINE 9 COLUMN 20
+             ELSE
+               IF MSGTRANS = 3
+                 DISPLAY "Importe no valido o saldo insuficiente"
+                      LINE 9 COLUMN 18
+               ELSE
+                 DISPLAY "No se puede transferir a la misma cuenta"
+                      LINE 9 COLUMN 17
+               END-IF
+             END-IF
+           END-IF.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATX
+               END-IF.
+
+       END PROGRAM TRANSFERENCIA.
