@@ -1,209 +1,375 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAMBIARCLAVE.
-       AUTHOR. J Tello y S Josa
-	   
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT CLIENTESFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS DNI
-           FILE STATUS IS FSCF.
-
-	   DATA DIVISION.
-	   FILE SECTION.
-
-	       FD CLIENTESFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "CLIENTES.DAT".
-               01 CLIENTESREC.
-                 02 DNI      PIC X(9).
-                 02 NOMBAPE  PIC X(40).
-                 02 TEL      PIC X(12).
-                 02 DIR      PIC X(30).
-                 02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
-                 02 BLOQUEADA PIC X(1). *> Y o N
-                 02 CLAVE    PIC X(15).
-                 
-                 
-       WORKING-STORAGE SECTION.
-           77 FSCF   PIC XX.
-           77 FSMF   PIC XX.
-           77 FSEF   PIC XX.
-           77 TECLA  PIC X(01).
-           77 ESCAP  PIC 99.
-           77 CLAVEA PIC X(10).
-           77 CLAVEN PIC X(10).
-           77 CLAVER PIC X(10).
-           77 MSG PIC 9 VALUE 1.
-           77 INTENTOS PIC 9 VALUE 3.
-           77 CAMPO PIC 9 VALUE 0.
-       LINKAGE SECTION.
-  
-           01 CLIENTESRECP.
-           77 EXITO PIC X.
-           
-       PROCEDURE DIVISION USING CLIENTESRECP, EXITO.
-       
-       MOVE CLIENTESRECP TO CLIENTESREC.
-       PANTALLA20.
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           
-           DISPLAY "Cambio de clave personal"
-                LINE 5 COLUMN 25.
-           
-           DISPLAY "Introduzca la clave actual: "
-                LINE 11 COLUMN 25.
-                
-           DISPLAY "Introduzca la nueva clave: "
-                LINE 12 COLUMN 25.
-                
-           DISPLAY "Repita la nueva clave: "
-                LINE 13 COLUMN 25.
-                
-           DISPLAY "Enter - Confirmar"
-                LINE 24 COLUMN 10.
-           DISPLAY "F1 - Cancelar"
-                LINE 24 COLUMN 50.
-          
-
-         REPEAT2.   
-           IF CAMPO = 0
-             ACCEPT CLAVEA SECURE LINE 11 COLUMN 53   
-           ELSE
-             IF CAMPO = 1
-               ACCEPT CLAVEN SECURE LINE 12 COLUMN 52
-             ELSE
-               IF CAMPO = 2
-                 ACCEPT CLAVER SECURE LINE 13 COLUMN 48
-               END-IF
-             END-IF
-           END-IF.
-           
-           
-           ACCEPT ESCAP FROM ESCAPE KEY.
-           IF ESCAP = 01
-               MOVE "Y" TO EXITO
-               EXIT PROGRAM
-           ELSE
-               IF ESCAP = 13
-                   GO TO VALIDAR
-               ELSE
-                 IF ESCAP = 9
-                   ADD 1 TO CAMPO GIVING CAMPO
-                   COMPUTE CAMPO = FUNCTION MOD (CAMPO, 3)
-                 END-IF
-                 GO TO REPEAT2
-               END-IF
-           END-IF.   
-           
-         VALIDAR.    
-           IF CLAVEA <> CLAVE
-               SUBTRACT 1 FROM INTENTOS GIVING INTENTOS
-               IF INTENTOS <> 0
-                   MOVE 2 TO MSG
-                   GO TO PANTALLA22
-               ELSE
-                   MOVE 3 TO MSG
-                   GO TO BLOQUEAR
-               END-IF 
-           ELSE
-               IF CLAVEN <> CLAVER OR CLAVEN = ""
-                   SUBTRACT 1 FROM INTENTOS GIVING INTENTOS
-                   IF INTENTOS <> 0
-                       MOVE 1 TO MSG
-                       GO TO PANTALLA22
-                   ELSE
-                       MOVE 3 TO MSG
-                       GO TO BLOQUEAR
-                   END-IF  
-               ELSE
-                   *> Todo OK
-                   GO TO ACTUALIZAR
-               END-IF
-           END-IF.
-           
-           
-         BLOQUEAR.  
-           OPEN I-O CLIENTESFILE.
-           MOVE "Y" TO BLOQUEADA.
-           REWRITE CLIENTESREC.
-           CLOSE CLIENTESFILE.
-           MOVE "N" TO EXITO.
-           GO TO PANTALLA22.
-           
-         ACTUALIZAR.
-           OPEN I-O CLIENTESFILE.
-           MOVE CLAVEN TO CLAVE.
-           REWRITE CLIENTESREC.
-           CLOSE CLIENTESFILE.
-           MOVE "Y" TO EXITO.
-           MOVE CLIENTESREC TO CLIENTESRECP. 
-           GO TO PANTALLA21.
-           
-         PANTALLA21.
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Cambio de clave personal"
-                LINE 5 COLUMN 27.
-           DISPLAY "La clave se ha actualizado correctamente!"
-                LINE 8 COLUMN 18.
-           DISPLAY "Enter - Aceptar"
-                LINE 11 COLUMN 30.
-         REPEAT3.    
-           ACCEPT TECLA WITH AUTO PROMPT " ".
-           ACCEPT ESCAP FROM ESCAPE KEY.
-           IF ESCAP = 13
-               EXIT PROGRAM
-           ELSE
-               GO TO REPEAT3
-           END-IF.
-              
-         PANTALLA22.
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-            DISPLAY "Cambio de clave personal"
-                LINE 5 COLUMN 25.
-           DISPLAY "Enter - Aceptar"
-                LINE 15 COLUMN 31.
-           IF MSG = 1
-	     DISPLAY "La clave actual no coincide o no es valida"
-	         LINE 7 COLUMN 18
-	     DISPLAY "Quedan "INTENTOS" intentos"
-	         LINE 9 COLUMN 30   
-           ELSE
-             IF MSG = 2
-               DISPLAY "La clave actual indicada no es correcta"
-	         LINE 7 COLUMN 20
-	       DISPLAY "Quedan "INTENTOS" intentos"
-	         LINE 9 COLUMN 30  
-             ELSE
-               IF MSG = 3
-                 DISPLAY "Tarjeta bloqueada por seguridad"
-	         LINE 9 COLUMN 22
-	         DISPLAY "acuda a una oficina"
-	         LINE 11 COLUMN 28   
-               ELSE
-                 EXIT PROGRAM
-               END-IF
-             END-IF
-           END-IF.
-           
-         REPEAT4.    
-           ACCEPT TECLA WITH AUTO PROMPT " ".
-           ACCEPT ESCAP FROM ESCAPE KEY.
-           IF ESCAP = 13
-             IF MSG= 3
-               EXIT PROGRAM
-             ELSE
-               GO TO PANTALLA20
-             END-IF
-           ELSE
-               GO TO REPEAT4
-           END-IF.  
-
-           
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMBIARCLAVE.
+       AUTHOR. J Tello y S Josa
+	   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FSAD.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+               FD AUDITORIA
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "AUDITORIA.DAT".
+               01 AUDITORIAREC.
+                 02 DNIAUD       PIC X(9).
+                 02 FECHAUD      PIC 9999999999. *> AAMMDDHHMM
+                 02 ACCIONAUD    PIC X(20).
+                 02 RESULTADOAUD PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF   PIC XX.
+           77 FSMF   PIC XX.
+           77 FSEF   PIC XX.
+           77 FSAD   PIC XX.
+           77 TECLA  PIC X(01).
+           77 ESCAP  PIC 99.
+           77 CLAVEA PIC X(10).
+           77 CLAVEN PIC X(10).
+           77 CLAVER PIC X(10).
+           77 MSG PIC 9 VALUE 1.
+           77 INTENTOS PIC 9 VALUE 3.
+           77 CAMPO PIC 9 VALUE 0.
+           77 FSERR PIC XX.
+           77 FECHAACT   PIC 9(6).
+           77 HORA       PIC 9999.
+           77 FECHORAACT PIC 9999999999.
+           77 HORAACT    PIC 9(8).
+       LINKAGE SECTION.
+
+           01 CLIENTESRECP.
+             02 DNI-L      PIC X(9).
+             02 NOMBAPE-L  PIC X(40).
+             02 TEL-L      PIC X(12).
+             02 DIR-L      PIC X(30).
+             02 BLOQUEADA-L PIC X(1).
+             02 CLAVE-L    PIC X(15).
+             02 INTENTOSFALLIDOS-L PIC 9.
+           77 EXITO PIC X.
+
+       PROCEDURE DIVISION USING CLIENTESRECP, EXITO.
+       
+       MOVE CLIENTESRECP TO CLIENTESREC.
+       PANTALLA20.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           
+           DISPLAY "Cambio de clave personal"
+                LINE 5 COLUMN 25.
+           
+           DISPLAY "Introduzca la clave actual: "
+                LINE 11 COLUMN 25.
+                
+           DISPLAY "Introduzca la nueva clave: "
+                LINE 12 COLUMN 25.
+                
+           DISPLAY "Repita la nueva clave: "
+                LINE 13 COLUMN 25.
+                
+           DISPLAY "Enter - Confirmar"
+                LINE 24 COLUMN 10.
+           DISPLAY "F1 - Cancelar"
+                LINE 24 COLUMN 50.
+          
+
+         REPEAT2.   
+           IF CAMPO = 0
+             ACCEPT CLAVEA SECURE LINE 11 COLUMN 53   
+           ELSE
+             IF CAMPO = 1
+               ACCEPT CLAVEN SECURE LINE 12 COLUMN 52
+             ELSE
+               IF CAMPO = 2
+                 ACCEPT CLAVER SECURE LINE 13 COLUMN 48
+               END-IF
+             END-IF
+           END-IF.
+           
+           
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               MOVE "Y" TO EXITO
+               EXIT PROGRAM
+           ELSE
+               IF ESCAP = 13
+                   GO TO VALIDAR
+               ELSE
+                 IF ESCAP = 9
+                   ADD 1 TO CAMPO GIVING CAMPO
+                   COMPUTE CAMPO = FUNCTION MOD (CAMPO, 3)
+                 END-IF
+                 GO TO REPEAT2
+               END-IF
+           END-IF.   
+           
+         VALIDAR.
+           IF CLAVEA <> CLAVE
+               ADD 1 TO INTENTOSFALLIDOS GIVING INTENTOSFALLIDOS
+               OPEN I-O CLIENTESFILE
+               IF FSCF NOT = "00"
+                   MOVE FSCF TO FSERR
+                   GO TO ERRORFICHERO
+               END-IF
+               REWRITE CLIENTESREC
+               IF FSCF NOT = "00"
+                   MOVE FSCF TO FSERR
+                   GO TO ERRORFICHERO
+               END-IF
+               CLOSE CLIENTESFILE
+               OPEN EXTEND AUDITORIA
+               IF FSAD NOT = "00"
+                   MOVE FSAD TO FSERR
+                   GO TO ERRORFICHERO
+               END-IF
+               MOVE DNI TO DNIAUD
+               ACCEPT FECHAACT FROM DATE
+               MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT
+               ACCEPT HORAACT FROM TIME
+               DIVIDE HORAACT BY 10000 GIVING HORA
+               ADD HORA TO FECHORAACT GIVING FECHORAACT
+               MOVE FECHORAACT TO FECHAUD
+               MOVE "Cambio de clave" TO ACCIONAUD
+               MOVE "Clave actual incorrecta" TO RESULTADOAUD
+               WRITE AUDITORIAREC
+               IF FSAD NOT = "00"
+                   MOVE FSAD TO FSERR
+                   GO TO ERRORFICHERO
+               END-IF
+               CLOSE AUDITORIA
+               SUBTRACT INTENTOSFALLIDOS FROM 3 GIVING INTENTOS
+               IF INTENTOS > 0
+                   MOVE 2 TO MSG
+                   GO TO PANTALLA22
+               ELSE
+                   MOVE 3 TO MSG
+                   GO TO BLOQUEAR
+               END-IF
+           ELSE
+               IF CLAVEN <> CLAVER OR CLAVEN = ""
+                   ADD 1 TO INTENTOSFALLIDOS GIVING INTENTOSFALLIDOS
+                   OPEN I-O CLIENTESFILE
+                   IF FSCF NOT = "00"
+                       MOVE FSCF TO FSERR
+                       GO TO ERRORFICHERO
+                   END-IF
+                   REWRITE CLIENTESREC
+                   IF FSCF NOT = "00"
+                       MOVE FSCF TO FSERR
+                       GO TO ERRORFICHERO
+                   END-IF
+                   CLOSE CLIENTESFILE
+                   OPEN EXTEND AUDITORIA
+                   IF FSAD NOT = "00"
+                       MOVE FSAD TO FSERR
+                       GO TO ERRORFICHERO
+                   END-IF
+                   MOVE DNI TO DNIAUD
+                   ACCEPT FECHAACT FROM DATE
+                   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT
+                   ACCEPT HORAACT FROM TIME
+                   DIVIDE HORAACT BY 10000 GIVING HORA
+                   ADD HORA TO FECHORAACT GIVING FECHORAACT
+                   MOVE FECHORAACT TO FECHAUD
+                   MOVE "Cambio de clave" TO ACCIONAUD
+                   MOVE "Confirmacion no coincide" TO RESULTADOAUD
+                   WRITE AUDITORIAREC
+                   IF FSAD NOT = "00"
+                       MOVE FSAD TO FSERR
+                       GO TO ERRORFICHERO
+                   END-IF
+                   CLOSE AUDITORIA
+                   SUBTRACT INTENTOSFALLIDOS FROM 3 GIVING INTENTOS
+                   IF INTENTOS > 0
+                       MOVE 1 TO MSG
+                       GO TO PANTALLA22
+                   ELSE
+                       MOVE 3 TO MSG
+                       GO TO BLOQUEAR
+                   END-IF
+               ELSE
+                   *> Todo OK
+                   GO TO ACTUALIZAR
+               END-IF
+           END-IF.
+
+
+         BLOQUEAR.
+           OPEN I-O CLIENTESFILE.
+           IF FSCF NOT = "00"
+               MOVE FSCF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE "Y" TO BLOQUEADA.
+           REWRITE CLIENTESREC.
+           IF FSCF NOT = "00"
+               MOVE FSCF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CLIENTESFILE.
+           OPEN EXTEND AUDITORIA.
+           IF FSAD NOT = "00"
+               MOVE FSAD TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNI TO DNIAUD.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHAUD.
+           MOVE "Cambio de clave" TO ACCIONAUD.
+           MOVE "Tarjeta bloqueada por intentos fallidos"
+                TO RESULTADOAUD.
+           WRITE AUDITORIAREC.
+           IF FSAD NOT = "00"
+               MOVE FSAD TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE AUDITORIA.
+           MOVE "N" TO EXITO.
+           GO TO PANTALLA22.
+
+         ACTUALIZAR.
+           OPEN I-O CLIENTESFILE.
+           IF FSCF NOT = "00"
+               MOVE FSCF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE CLAVEN TO CLAVE.
+           MOVE 0 TO INTENTOSFALLIDOS.
+           REWRITE CLIENTESREC.
+           IF FSCF NOT = "00"
+               MOVE FSCF TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE CLIENTESFILE.
+           OPEN EXTEND AUDITORIA.
+           IF FSAD NOT = "00"
+               MOVE FSAD TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           MOVE DNI TO DNIAUD.
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHAUD.
+           MOVE "Cambio de clave" TO ACCIONAUD.
+           MOVE "Clave actualizada correctamente" TO RESULTADOAUD.
+           WRITE AUDITORIAREC.
+           IF FSAD NOT = "00"
+               MOVE FSAD TO FSERR
+               GO TO ERRORFICHERO
+           END-IF.
+           CLOSE AUDITORIA.
+           MOVE "Y" TO EXITO.
+           MOVE CLIENTESREC TO CLIENTESRECP.
+           GO TO PANTALLA21.
+           
+         PANTALLA21.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Cambio de clave personal"
+                LINE 5 COLUMN 27.
+           DISPLAY "La clave se ha actualizado correctamente!"
+                LINE 8 COLUMN 18.
+           DISPLAY "Enter - Aceptar"
+                LINE 11 COLUMN 30.
+         REPEAT3.    
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 13
+               EXIT PROGRAM
+           ELSE
+               GO TO REPEAT3
+           END-IF.
+              
+         PANTALLA22.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+            DISPLAY "Cambio de clave personal"
+                LINE 5 COLUMN 25.
+           DISPLAY "Enter - Aceptar"
+                LINE 15 COLUMN 31.
+           IF MSG = 1
+	     DISPLAY "La clave actual no coincide o no es valida"
+	         LINE 7 COLUMN 18
+	     DISPLAY "Quedan "INTENTOS" intentos"
+	         LINE 9 COLUMN 30   
+           ELSE
+             IF MSG = 2
+               DISPLAY "La clave actual indicada no es correcta"
+	         LINE 7 COLUMN 20
+	       DISPLAY "Quedan "INTENTOS" intentos"
+	         LINE 9 COLUMN 30  
+             ELSE
+               IF MSG = 3
+                 DISPLAY "Tarjeta bloqueada por seguridad"
+	         LINE 9 COLUMN 22
+	         DISPLAY "acuda a una oficina"
+	         LINE 11 COLUMN 28   
+               ELSE
+                 EXIT PROGRAM
+               END-IF
+             END-IF
+           END-IF.
+           
+         REPEAT4.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 13
+             IF MSG= 3
+               EXIT PROGRAM
+             ELSE
+               GO TO PANTALLA20
+             END-IF
+           ELSE
+               GO TO REPEAT4
+           END-IF.
+
+       ERRORFICHERO.
+           MOVE "N" TO EXITO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Cambio de clave personal"
+                LINE 5 COLUMN 25.
+           DISPLAY "Error de acceso a ficheros. Codigo: " FSERR
+                LINE 9 COLUMN 15.
+           DISPLAY "Avise al departamento de sistemas"
+                LINE 11 COLUMN 18.
+           DISPLAY "Enter - Aceptar"
+                LINE 17 COLUMN 31.
+       REPEATERR.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATERR
+           END-IF.
+           EXIT PROGRAM.
+
        END PROGRAM CAMBIARCLAVE.
\ No newline at end of file
