@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIQUIDAINTERESES.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT NEXTIDFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIPOID
+           FILE STATUS IS FSNI.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+               FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               FD NEXTIDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "NEXTID.DAT".
+               01 NEXTIDREC.
+                 02 TIPOID     PIC X(10).
+                 02 SIGUIENTE  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF        PIC XX.
+           77 FSCT        PIC XX.
+           77 FSMF        PIC XX.
+           77 FSNI        PIC XX.
+           77 EOFCTA      PIC X VALUE "N".
+           77 TIPOINTERES PIC V9(4) VALUE 0.0025. *> 0.25% mensual
+           77 INTERES     PIC S9999999V99.
+           77 MIDACT      PIC 9(9).
+           77 FECHAACT    PIC 9(6).
+           77 HORA        PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT     PIC 9(8).
+           77 NUMCUENTAS  PIC 9999 VALUE 0.
+           77 NUMLIQUID   PIC 9999 VALUE 0.
+           77 INTFORMA    PIC Z,ZZZ,ZZ9.99.
+           77 SALFORMA    PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "LIQUIDAINTERESES - Liquidacion de intereses".
+           DISPLAY "=============================================".
+
+           ACCEPT FECHAACT FROM DATE.
+           MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+           ACCEPT HORAACT FROM TIME.
+           DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+
+           OPEN I-O CUENTASFILE.
+           OPEN I-O MOVIMIENTOSFILE.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOFCTA
+           END-READ.
+           IF EOFCTA = "Y"
+               GO TO FINCTAS
+           END-IF.
+           ADD 1 TO NUMCUENTAS GIVING NUMCUENTAS.
+
+           MOVE DNITIT TO DNI.
+           OPEN INPUT CLIENTESFILE.
+           READ CLIENTESFILE
+                KEY IS DNI
+           END-READ.
+           IF BLOQUEADA = "Y"
+               CLOSE CLIENTESFILE
+               GO TO LEERCTAS
+           END-IF.
+           CLOSE CLIENTESFILE.
+
+           COMPUTE INTERES ROUNDED = SALDO * TIPOINTERES.
+           IF INTERES = 0
+               GO TO LEERCTAS
+           END-IF.
+
+           ADD INTERES TO SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+
+           *> Obtenemos el siguiente MID del fichero de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE buscando el mas alto.
+           OPEN I-O NEXTIDFILE.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           CLOSE NEXTIDFILE.
+           ADD 1 TO NUMLIQUID GIVING NUMLIQUID.
+           MOVE MIDACT TO MID.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTA TO CUENTAMOV.
+           MOVE "Interes" TO CONCEPTO.
+           MOVE INTERES TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+
+           MOVE INTERES TO INTFORMA.
+           MOVE SALDO TO SALFORMA.
+           DISPLAY "Cuenta " CUENTA " interes abonado " INTFORMA "E"
+                " nuevo saldo " SALFORMA "E".
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           CLOSE MOVIMIENTOSFILE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "Cuentas examinadas: " NUMCUENTAS.
+           DISPLAY "Cuentas liquidadas: " NUMLIQUID.
+
+       END PROGRAM LIQUIDAINTERESES.
