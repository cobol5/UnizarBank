@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESBLOQUEOTARJETA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 02 INTENTOSFALLIDOS PIC 9.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 MSG       PIC 9 VALUE 0.
+           77 DNIOP     PIC X(9).
+           77 CLAVENUE  PIC X(15).
+           77 CLAVESUPER PIC X(08) VALUE "GERENTE1".
+           77 CLAVEOP   PIC X(08).
+
+       PROCEDURE DIVISION.
+       PANTALLA79.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "Operacion restringida a personal de oficina"
+                LINE 7 COLUMN 14.
+           DISPLAY "Clave de supervisor: " LINE 9 COLUMN 15.
+           DISPLAY "Enter - Continuar    F1 - Cancelar"
+                LINE 22 COLUMN 20.
+           ACCEPT CLAVEOP SECURE LINE 9 COLUMN 37.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF CLAVEOP NOT = CLAVESUPER
+               GO TO PANTALLA84
+           END-IF.
+       PANTALLA80.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "DNI del cliente: " LINE 9 COLUMN 20.
+           DISPLAY "Enter - Continuar    F1 - Cancelar"
+                LINE 22 COLUMN 20.
+           ACCEPT DNIOP LINE 9 COLUMN 38.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O CLIENTESFILE.
+           MOVE DNIOP TO DNI.
+           READ CLIENTESFILE
+                KEY IS DNI
+                INVALID KEY MOVE 1 TO MSG
+           END-READ.
+           IF MSG = 1
+               GO TO PANTALLA82
+           END-IF.
+
+           IF BLOQUEADA = "N"
+               MOVE 2 TO MSG
+               GO TO PANTALLA82
+           END-IF.
+
+       PANTALLA81.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "Cliente: " NOMBAPE LINE 6 COLUMN 20.
+           DISPLAY "La tarjeta esta actualmente BLOQUEADA"
+                LINE 8 COLUMN 18.
+           DISPLAY "Tras verificar la identidad del cliente,"
+                LINE 10 COLUMN 16.
+           DISPLAY "introduzca la nueva clave a asignar:"
+                LINE 11 COLUMN 16.
+           DISPLAY "Enter - Desbloquear  F1 - Cancelar"
+                LINE 22 COLUMN 20.
+           ACCEPT CLAVENUE SECURE LINE 11 COLUMN 53.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               CLOSE CLIENTESFILE
+               EXIT PROGRAM
+           END-IF.
+
+           IF CLAVENUE = ""
+               MOVE CLAVE TO CLAVENUE
+           END-IF.
+           MOVE "N" TO BLOQUEADA.
+           MOVE CLAVENUE TO CLAVE.
+           MOVE 0 TO INTENTOSFALLIDOS.
+           REWRITE CLIENTESREC.
+           CLOSE CLIENTESFILE.
+       PANTALLA83.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "La tarjeta se ha desbloqueado correctamente"
+                LINE 9 COLUMN 14.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+           GO TO REPEATX.
+
+       PANTALLA82.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           IF MSG = 1
+               DISPLAY "No existe ningun cliente con ese DNI"
+                    LINE 9 COLUMN 18
+           ELSE
+               DISPLAY "La tarjeta de ese cliente no esta bloqueada"
+                    LINE 9 COLUMN 14
+           END-IF.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+           CLOSE CLIENTESFILE.
+           GO TO REPEATX.
+
+       PANTALLA84.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Desbloqueo de tarjeta"
+	        LINE 3 COLUMN 28 UNDERLINE.
+           DISPLAY "Clave de supervisor incorrecta"
+                LINE 9 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 18 COLUMN 31.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATX
+           END-IF.
+
+       END PROGRAM DESBLOQUEOTARJETA.
