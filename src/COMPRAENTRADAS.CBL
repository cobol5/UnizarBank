@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPRAENTRADAS.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+           SELECT NEXTIDFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIPOID
+           FILE STATUS IS FSNI.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               FD ESPECTACULOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+               01 ESPECTACULOSREC.
+                 02 NUM      PIC 9(3).
+                 02 NOMBRE   PIC X(20).
+                 02 DESCRIPCION   PIC X(20).
+                 02 FECHA PIC 9(6). *> Sin formato
+                 02 PRECIO PIC 999V99.
+                 02 DISPONIBLES PIC 99999.
+
+               FD NEXTIDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "NEXTID.DAT".
+               01 NEXTIDREC.
+                 02 TIPOID     PIC X(10).
+                 02 SIGUIENTE  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCT      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSEF      PIC XX.
+           77 FSNI      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 EOF       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 PRECIOFORMA  PIC Z,ZZ9.99.
+           77 NUMENT    PIC 9(3).
+           77 MSGCOMP   PIC 9 VALUE 0.
+           77 CONCEPTOENT PIC X(40).
+           77 NUMCTAS   PIC 9 VALUE 0.
+           77 IDXCTA    PIC 9.
+           77 CUENTASEL PIC X(10).
+           77 SALDOSEL  PIC 9999999V99.
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           OPEN INPUT CUENTASFILE.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTASEL
+               MOVE SALDOTAB(1) TO SALDOSEL
+               GO TO PANTALLA30
+           END-IF.
+       PANTALLA28.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Compra de entradas"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Seleccione una cuenta:"
+                LINE 7 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALDOFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALDOFORMA "E"
+                LINE (8 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (9 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA28
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTASEL.
+           MOVE SALDOTAB(IDXCTA) TO SALDOSEL.
+       PANTALLA30.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Compra de entradas"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Introduzca el numero de espectaculo: ___"
+                LINE 9 COLUMN 20.
+           DISPLAY "F1 - Cancelar"
+                LINE 19 COLUMN 20.
+           ACCEPT NUMENT LINE 9 COLUMN 59.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE NUMENT TO NUM.
+           OPEN INPUT ESPECTACULOSFILE.
+           READ ESPECTACULOSFILE
+                INVALID KEY MOVE 1 TO MSGCOMP
+           END-READ.
+           CLOSE ESPECTACULOSFILE.
+           IF MSGCOMP = 1
+               GO TO PANTALLA32
+           END-IF.
+
+           IF DISPONIBLES NOT > 0
+               MOVE 2 TO MSGCOMP
+               GO TO PANTALLA32
+           END-IF.
+
+           IF PRECIO > SALDOSEL
+               MOVE 3 TO MSGCOMP
+               GO TO PANTALLA32
+           END-IF.
+
+           MOVE NOMBRE TO CONCEPTOENT.
+           OPEN I-O CUENTASFILE.
+           MOVE CUENTASEL TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+           END-READ.
+           SUBTRACT PRECIO FROM SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+           MOVE SALDO TO SALDOSEL.
+           CLOSE CUENTASFILE.
+
+           OPEN I-O ESPECTACULOSFILE.
+           READ ESPECTACULOSFILE
+                KEY IS NUM
+           END-READ.
+           SUBTRACT 1 FROM DISPONIBLES GIVING DISPONIBLES.
+           REWRITE ESPECTACULOSREC.
+           CLOSE ESPECTACULOSFILE.
+
+           OPEN I-O MOVIMIENTOSFILE.
+	SAL.
+           *> Obtenemos el siguiente MID del fichero de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE buscando el mas alto.
+           OPEN I-O NEXTIDFILE.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           CLOSE NEXTIDFILE.
+           MOVE MIDACT TO MID.
+	   ACCEPT FECHAACT FROM DATE.
+	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+	   ACCEPT HORAACT FROM TIME.
+	   DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTASEL TO CUENTAMOV.
+           STRING "Entrada: " CONCEPTOENT DELIMITED BY SIZE
+                INTO CONCEPTO.
+           COMPUTE CANTIDAD = 0 - PRECIO.
+           MOVE "" TO DESTINO.
+           MOVE SALDOSEL TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Compra de entradas"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Entrada adquirida para: " NOMBRE
+                LINE 8 COLUMN 13.
+           MOVE PRECIO TO PRECIOFORMA.
+           DISPLAY "Importe cargado: " PRECIOFORMA "E"
+                LINE 10 COLUMN 13.
+           MOVE SALDOSEL TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de: " SALDOFORMA "E"
+                LINE 12 COLUMN 13.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+           GO TO REPEATX.
+
+       PANTALLA32.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Compra de entradas"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           IF MSGCOMP = 1
+               DISPLAY "El espectaculo indicado no existe"
+                    LINE 9 COLUMN 20
+           ELSE
+             IF MSGCOMP = 2
+               DISPLAY "No quedan entradas disponibles"
+                    LINE 9 COLUMN 20
+             ELSE
+               DISPLAY "Saldo insuficiente para esta compra"
+                    LINE 9 COLUMN 18
+             END-IF
+           END-IF.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATX
+               END-IF.
+
+       END PROGRAM COMPRAENTRADAS.
