@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTAMOVIMIENTOS.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSCT       PIC XX.
+           77 FSMF       PIC XX.
+           77 EOF        PIC X VALUE "N".
+           77 TECLA      PIC X(01).
+           77 ESCAP      PIC 99.
+           77 CUENTACON  PIC X(10).
+           77 LINPANT    PIC 99.
+           77 CANTFORMA  PIC -9,999,999.99.
+           77 SALFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 FECHAFORMA PIC 99/99/99.
+           77 FECHAINT   PIC 9(6).
+           77 HAYMOV     PIC X VALUE "N".
+           77 NUMCTAS    PIC 9 VALUE 0.
+           77 IDXCTA     PIC 9.
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+       MAIN-PARA.
+           OPEN INPUT CUENTASFILE.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           MOVE "N" TO EOF.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTACON
+               GO TO EMPMOV
+           END-IF.
+       PANTALLA48.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de movimientos"
+	        LINE 3 COLUMN 24 UNDERLINE.
+           DISPLAY "Seleccione una cuenta:"
+                LINE 5 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALFORMA "E"
+                LINE (6 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (7 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA48
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTACON.
+       EMPMOV.
+           OPEN INPUT MOVIMIENTOSFILE.
+           MOVE "N" TO EOF.
+       PANTALLA50.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de movimientos"
+	        LINE 3 COLUMN 24 UNDERLINE.
+           DISPLAY "Cuenta " CUENTACON
+                LINE 4 COLUMN 24.
+           MOVE 6 TO LINPANT.
+       LEERPAG.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FINPAG
+           END-IF.
+           IF CUENTAMOV <> CUENTACON
+               GO TO LEERPAG
+           END-IF.
+           MOVE "Y" TO HAYMOV.
+           MOVE FECHORA(5:2) TO FECHAINT(1:2).
+           MOVE FECHORA(3:2) TO FECHAINT(3:2).
+           MOVE FECHORA(1:2) TO FECHAINT(5:2).
+           MOVE FECHAINT TO FECHAFORMA.
+           MOVE CANTIDAD TO CANTFORMA.
+           MOVE SALDOCUENTA TO SALFORMA.
+           DISPLAY FECHAFORMA " " CONCEPTO " " CANTFORMA " " SALFORMA
+                LINE LINPANT COLUMN 5.
+           ADD 1 TO LINPANT GIVING LINPANT.
+           IF LINPANT < 19
+               GO TO LEERPAG
+           END-IF.
+       PAGINA.
+           DISPLAY "Enter - Siguiente pagina   F1 - Salir"
+                LINE 23 COLUMN 22.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               GO TO FINCONS
+           END-IF.
+           IF ESCAP <> 13
+               GO TO PAGINA
+           END-IF.
+           GO TO PANTALLA50.
+       FINPAG.
+           IF HAYMOV = "N"
+               DISPLAY "No existen movimientos para esta cuenta"
+                    LINE LINPANT COLUMN 10
+           END-IF.
+           DISPLAY "Enter - Aceptar"
+                LINE 23 COLUMN 30.
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATX
+           END-IF.
+       FINCONS.
+           CLOSE MOVIMIENTOSFILE.
+
+       END PROGRAM CONSULTAMOVIMIENTOS.
