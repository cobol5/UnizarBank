@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINTEGROEFECTIVO.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CUENTASFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA
+           ALTERNATE RECORD KEY IS DNITIT WITH DUPLICATES
+           FILE STATUS IS FSCT.
+
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT NEXTIDFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIPOID
+           FILE STATUS IS FSNI.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CUENTASFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CUENTAS.DAT".
+               01 CUENTASREC.
+                 02 CUENTA     PIC X(10).
+                 02 DNITIT     PIC X(9).
+                 02 TIPOCUENTA PIC X(1). *> C Corriente, A Ahorro
+                 02 SALDO      PIC 9999999V99.
+
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+
+               FD NEXTIDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "NEXTID.DAT".
+               01 NEXTIDREC.
+                 02 TIPOID     PIC X(10).
+                 02 SIGUIENTE  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCT      PIC XX.
+           77 FSMF      PIC XX.
+           77 FSNI      PIC XX.
+           77 TECLA     PIC X(01).
+           77 ESCAP     PIC 99.
+           77 REINTEGRO PIC 999V99.
+           77 TOTALREIN PIC 99999V99.
+           77 EOF       PIC X VALUE "N".
+           77 MIDACT    PIC 9(9).
+           77 FECHAACT  PIC 9(6).
+           77 HORA      PIC 9999.
+           77 FECHORAACT  PIC 9999999999.
+           77 HORAACT   PIC 9(8).
+           77 SALDOFORMA   PIC Z,ZZZ,ZZ9.99.
+           77 SALDOACT  PIC 9999999V99.
+           77 LIMITEDIA PIC 99999V99 VALUE 600.00.
+           77 RETIRADOHOY PIC S99999V99 VALUE 0.
+           77 MSGREIN   PIC 9 VALUE 0.
+           77 NUMCTAS   PIC 9 VALUE 0.
+           77 IDXCTA    PIC 9.
+           77 CUENTASEL PIC X(10).
+       01 CTATABLA.
+         02 CTATAB OCCURS 9 TIMES.
+           03 CUENTATAB PIC X(10).
+           03 TIPOTAB   PIC X(1).
+           03 SALDOTAB  PIC 9999999V99.
+       LINKAGE SECTION.
+           01 DNIACT    PIC X(9).
+
+       PROCEDURE DIVISION USING DNIACT.
+           OPEN INPUT CUENTASFILE.
+           MOVE DNIACT TO DNITIT.
+           START CUENTASFILE
+                KEY = DNITIT
+           END-START.
+       LEERCTAS.
+           READ CUENTASFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y" OR DNITIT <> DNIACT
+               GO TO FINCTAS
+           END-IF.
+           IF NUMCTAS < 9
+               ADD 1 TO NUMCTAS GIVING NUMCTAS
+               MOVE CUENTA TO CUENTATAB(NUMCTAS)
+               MOVE TIPOCUENTA TO TIPOTAB(NUMCTAS)
+               MOVE SALDO TO SALDOTAB(NUMCTAS)
+           END-IF.
+           GO TO LEERCTAS.
+       FINCTAS.
+           CLOSE CUENTASFILE.
+           IF NUMCTAS = 1
+               MOVE CUENTATAB(1) TO CUENTASEL
+               MOVE SALDOTAB(1) TO SALDOACT
+               GO TO LIMITES
+           END-IF.
+       PANTALLA58.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Reintegro de efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           DISPLAY "Seleccione una cuenta:"
+                LINE 7 COLUMN 20.
+           MOVE 9 TO IDXCTA.
+       LISTARCTAS.
+           IF IDXCTA > NUMCTAS
+               GO TO FINLISTA
+           END-IF.
+           MOVE SALDOTAB(IDXCTA) TO SALDOFORMA.
+           DISPLAY IDXCTA " - " CUENTATAB(IDXCTA) " " SALDOFORMA "E"
+                LINE (8 + IDXCTA) COLUMN 22.
+           SUBTRACT 1 FROM IDXCTA GIVING IDXCTA.
+           GO TO LISTARCTAS.
+       FINLISTA.
+           ACCEPT IDXCTA LINE (9 + NUMCTAS) COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           END-IF.
+           IF IDXCTA < 1 OR IDXCTA > NUMCTAS
+               GO TO PANTALLA58
+           END-IF.
+           MOVE CUENTATAB(IDXCTA) TO CUENTASEL.
+           MOVE SALDOTAB(IDXCTA) TO SALDOACT.
+
+       LIMITES.
+           *> Sumamos los reintegros de hoy sobre esta cuenta para
+           *> aplicar el limite diario.
+           ACCEPT FECHAACT FROM DATE.
+           OPEN INPUT MOVIMIENTOSFILE.
+           MOVE "N" TO EOF.
+       SUMARHOY.
+           READ MOVIMIENTOSFILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FINSUMA
+           END-IF.
+           IF CUENTAMOV = CUENTASEL AND CONCEPTO = "Reintegro"
+                   AND FECHORA(1:6) = FECHAACT
+               ADD CANTIDAD TO RETIRADOHOY GIVING RETIRADOHOY
+           END-IF.
+           GO TO SUMARHOY.
+       FINSUMA.
+           CLOSE MOVIMIENTOSFILE.
+           *> Los reintegros se guardan como CANTIDAD negativa
+           COMPUTE RETIRADOHOY = 0 - RETIRADOHOY.
+       DO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Reintegro de efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+	   MOVE SALDOACT TO SALDOFORMA.
+           DISPLAY "Saldo actual: " SALDOFORMA "E"
+                LINE 7 COLUMN 20.
+           DISPLAY "Por favor, introduzca la cantidad a retirar"
+                LINE 9 COLUMN 15.
+           DISPLAY "Cantidad a retirar: ______E"
+                LINE 11 COLUMN 20.
+           DISPLAY "F1 - Finalizar reintegro efectivo"
+                LINE 19 COLUMN 20.
+           ACCEPT REINTEGRO LINE 11 COLUMN 40.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               GO TO SALIDA
+           END-IF
+           IF REINTEGRO <> 0
+               IF REINTEGRO > SALDOACT
+                   MOVE 1 TO MSGREIN
+                   GO TO AVISO
+               END-IF
+               ADD REINTEGRO TO RETIRADOHOY GIVING RETIRADOHOY
+               IF RETIRADOHOY > LIMITEDIA
+                   SUBTRACT REINTEGRO FROM RETIRADOHOY
+                       GIVING RETIRADOHOY
+                   MOVE 2 TO MSGREIN
+                   GO TO AVISO
+               END-IF
+               ADD REINTEGRO TO TOTALREIN GIVING TOTALREIN
+               SUBTRACT REINTEGRO FROM SALDOACT GIVING SALDOACT
+           END-IF
+           GO TO DO.
+
+       AVISO.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Reintegro de efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+           IF MSGREIN = 1
+               DISPLAY "Saldo insuficiente para ese reintegro"
+                    LINE 9 COLUMN 18
+           ELSE
+               DISPLAY "Se ha superado el limite diario de reintegro"
+                    LINE 9 COLUMN 15
+           END-IF.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+       REPEATAVISO.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP <> 13
+               GO TO REPEATAVISO
+           END-IF.
+           GO TO DO.
+
+        SALIDA.
+           IF TOTALREIN = 0
+               EXIT PROGRAM
+           END-IF.
+           OPEN I-O CUENTASFILE.
+           MOVE CUENTASEL TO CUENTA.
+           READ CUENTASFILE
+                KEY IS CUENTA
+           END-READ.
+           SUBTRACT TOTALREIN FROM SALDO GIVING SALDO.
+           REWRITE CUENTASREC.
+           CLOSE CUENTASFILE.
+           OPEN I-O MOVIMIENTOSFILE.
+        SAL.
+           *> Obtenemos el siguiente MID del fichero de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE buscando el mas alto.
+           OPEN I-O NEXTIDFILE.
+           MOVE "MID" TO TIPOID.
+           READ NEXTIDFILE
+                KEY IS TIPOID
+           END-READ.
+           MOVE SIGUIENTE TO MIDACT.
+           ADD 1 TO SIGUIENTE.
+           REWRITE NEXTIDREC.
+           CLOSE NEXTIDFILE.
+           MOVE MIDACT TO MID.
+	   ACCEPT FECHAACT FROM DATE.
+	   MULTIPLY FECHAACT BY 10000 GIVING FECHORAACT.
+	   ACCEPT HORAACT FROM TIME.
+	   DIVIDE HORAACT BY 10000 GIVING HORA.
+           ADD HORA TO FECHORAACT GIVING FECHORAACT.
+           MOVE FECHORAACT TO FECHORA.
+           MOVE CUENTASEL TO CUENTAMOV.
+           MOVE "Reintegro" TO CONCEPTO.
+           COMPUTE CANTIDAD = 0 - TOTALREIN.
+           MOVE "" TO DESTINO.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+	   CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Reintegro de efectivo"
+	        LINE 5 COLUMN 26 UNDERLINE.
+	   MOVE TOTALREIN TO SALDOFORMA.
+           DISPLAY "Se han retirado correctamente: " SALDOFORMA "E"
+                LINE 7 COLUMN 13.
+           MOVE SALDO TO SALDOFORMA.
+           DISPLAY "El saldo resultante es de: " SALDOFORMA "E"
+                LINE 9 COLUMN 13.
+           DISPLAY "Enter - Aceptar"
+                LINE 18 COLUMN 25.
+        REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+                ACCEPT ESCAP FROM ESCAPE KEY
+                    IF ESCAP <> 13
+                        GO TO REPEATX
+                    END-IF.
+
+       END PROGRAM REINTEGROEFECTIVO.
